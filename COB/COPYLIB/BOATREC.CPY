@@ -0,0 +1,26 @@
+      ******************************************************************
+      * BOATREC.CPY
+      * SHARED RECORD LAYOUT FOR CBLBOAT.DAT, USED BY COBGWW01 (INTAKE
+      * EDIT) AND CBLGWW02 (SALES REPORT) SO BOTH PROGRAMS AGREE ON
+      * ONE DEFINITION OF THE BOAT SALE RECORD.
+      *
+      * MOD HISTORY
+      * 08/09/26  GW  PULLED OUT OF CBLGWW02 SO COBGWW01 CAN SHARE IT.
+      * 08/09/26  GW  ADDED I-SALESPERSON-ID FOR COMMISSION REPORTING.
+      * 08/09/26  GW  ADDED 0 ("NO PACKAGE") TO VALID-ACCESSORY-PKG -
+      *               IT WAS WRONGLY BOUNCING EVERY NO-PACKAGE SALE.
+      ******************************************************************
+       01  I-REC.
+           05  I-LAST-NAME             PIC X(15).
+           05  I-STATE                 PIC XX.
+           05  I-BOAT-COST             PIC 9(6)V99.
+           05  I-PURCHASE-DATE.
+               10  I-YEAR                  PIC 9999.
+               10  I-MONTH                 PIC 99.
+               10  I-DAY                   PIC 99.
+           05  I-BOAT-TYPE             PIC X.
+               88  VALID-BOAT-TYPE     VALUES 'B' 'P' 'S' 'J' 'C' 'R'.
+           05  I-ACCESSORY-PACKAGE     PIC 9.
+               88  VALID-ACCESSORY-PKG     VALUES 0 1 2 3.
+           05  I-PREP-DELIVER-COST     PIC 9(3).
+           05  I-SALESPERSON-ID        PIC X(4).
