@@ -0,0 +1,16 @@
+      ******************************************************************
+      * BOATTYPE.CPY
+      * MASTER RECORD LAYOUT FOR BOATTYPE.DAT - THE BOAT-TYPE CODE
+      * TABLE SHARED BY COBGWW01 (INTAKE EDIT) AND CBLGWW02 (SALES
+      * REPORT) SO A NEW BOAT TYPE CAN BE ADDED IN ONE PLACE INSTEAD
+      * OF TWO HARDCODED EVALUATE STATEMENTS.
+      *
+      * MOD HISTORY
+      * 08/09/26  GW  PULLED THE BOAT-TYPE CODE LIST OUT OF CBLGWW02'S
+      *               EVALUATE STATEMENTS AND COBGWW01'S 88-LEVEL INTO
+      *               THIS MASTER FILE LAYOUT.
+      ******************************************************************
+       01  BOAT-TYPE-REC.
+           05  BT-CODE                 PIC X.
+           05  BT-DESCRIPTION          PIC X(13).
+           05  BT-LIST-PRICE           PIC 9(6)V99.
