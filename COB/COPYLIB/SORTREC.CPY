@@ -0,0 +1,21 @@
+      ******************************************************************
+      * SORTREC.CPY
+      * SORT-WORK RECORD FOR THE CBLBOAT.DAT EXTRACT - SAME SHAPE AS
+      * BOATREC.CPY BUT WITH ITS OWN SR- PREFIXED NAMES SO IT CAN SHARE
+      * A PROGRAM WITH THE I-REC COPY OF THE SAME LAYOUT.
+      *
+      * MOD HISTORY
+      * 08/09/26  GW  ADDED SO CBLGWW02 CAN SORT BY BOAT TYPE / DATE.
+      ******************************************************************
+       01  SORT-REC.
+           05  SR-LAST-NAME            PIC X(15).
+           05  SR-STATE                PIC XX.
+           05  SR-BOAT-COST            PIC 9(6)V99.
+           05  SR-PURCHASE-DATE.
+               10  SR-YEAR                 PIC 9999.
+               10  SR-MONTH                PIC 99.
+               10  SR-DAY                  PIC 99.
+           05  SR-BOAT-TYPE            PIC X.
+           05  SR-ACCESSORY-PACKAGE    PIC 9.
+           05  SR-PREP-DELIVER-COST    PIC 9(3).
+           05  SR-SALESPERSON-ID       PIC X(4).
