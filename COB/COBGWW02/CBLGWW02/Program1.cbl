@@ -4,8 +4,35 @@
        AUTHOR.         GABRIEL WERTZ.
        DATE-COMPILED.
       ******************************************************************
-      * THIS PROGRAM READS A FILE
-      *WRITES A RECORD OF BOAT RECORDS
+      * THIS PROGRAM READS THE EDITED BOAT-SALE EXTRACT (CBLBOATV.DAT,
+      * PRODUCED BY COBGWW01) AND PRODUCES THE BOAT SALES REPORT --
+      * DETAIL LINES BY BOAT TYPE, STATE AND MONTH/QUARTER SUBTOTALS,
+      * A SALESPERSON COMMISSION SUMMARY, AND THE GRAND TOTAL TIE-OUT.
+      *
+      * MOD HISTORY
+      * 08/09/26  GW  ADDED STATE SUMMARY REPORT (SORTED, WITH GRAND
+      *               TOTALS AND RECORD-COUNT/DOLLAR RECONCILIATION).
+      * 08/09/26  GW  ADDED MONTHLY/QUARTERLY SALES TREND REPORT.
+      * 08/09/26  GW  ADDED CHECKPOINT/RESTART SUPPORT (CBLCKPT.DAT)
+      *               SO A LONG RUN CAN RESUME AFTER AN ABEND.
+      * 08/09/26  GW  ADDED SALESPERSON COMMISSION SUMMARY REPORT.
+      * 08/09/26  GW  REPLACED THE HARDCODED BOAT-TYPE TABLE WITH THE
+      *               SHARED BOATTYPE.DAT MASTER FILE.
+      * 08/09/26  GW  SWITCHED INPUT TO CBLBOATV.DAT (COBGWW01'S EDITED
+      *               EXTRACT) INSTEAD OF THE RAW CBLBOAT.DAT.
+      * 08/09/26  GW  FIXED RECONCILIATION MATH SO E-INPUT-COST-TOTAL
+      *               AND GT-TOTAL-COST TIE OUT PROPERLY.
+      * 08/09/26  GW  ADDED THE RESTART-MODE BOAT-TYPE BREAK CHECK IN
+      *               1000-INIT THAT WAS MISSING ON RESTART.
+      * 08/09/26  GW  ROUTED THE STATE/MONTH/COMMISSION SUMMARY PAGES
+      *               THROUGH THE COMMON PAGE-BANNER PARAGRAPH.
+      * 08/09/26  GW  BUMPED MONTH-SUMMARY-TABLE AND SALES-SUMMARY-
+      *               TABLE TO OCCURS 99 AND ADDED A REAL CAPACITY
+      *               CHECK (WAS UNPROTECTED AGAINST OVERFLOW) WITH A
+      *               WARNING LINE ON THE SUMMARY REPORTS.
+      * 08/09/26  GW  ADDED FILE STATUS CHECKS AROUND THE CHECKPOINT
+      *               OPEN/CLOSE SO A FAILED CHECKPOINT WRITE DOESN'T
+      *               GO UNNOTICED ON AN OVERNIGHT RUN.
       ******************************************************************
 
        ENVIRONMENT DIVISION.
@@ -13,32 +40,47 @@
        FILE-CONTROL.
 
 
-           SELECT CBLBOAT
-               ASSIGN TO 'C:\IHCC\COB\COBGWW02\CBLBOAT.DAT'
+           SELECT CBLBOATV
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\CBLBOATV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWORK
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\SORTWORK.DAT'.
+           SELECT CBLBOATS
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\CBLBOATS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BOATPRT1
                ASSIGN TO 'C:\IHCC\COB\COBGWW02\BOATPRT1.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT CBLCKPT
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\CBLCKPT.DAT'
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT BOATTYPE
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\BOATTYPE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOATTYPE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD  CBLBOAT
+       FD  CBLBOATV
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CBLBOATV-REC
+           RECORD CONTAINS 42 CHARACTERS.
+
+       01  CBLBOATV-REC                PIC X(42).
+
+       SD  SORTWORK
+           DATA RECORD IS SORT-REC.
+
+           COPY SORTREC.
+
+       FD  CBLBOATS
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
            RECORD CONTAINS 42 CHARACTERS.
 
-       01  I-REC.
-           05  I-LAST-NAME             PIC X(15).
-           05  I-STATE                 PIC XX.
-           05  I-BOAT-COST             PIC 9(6)V99.
-           05 I-PURCHASE-DATE.
-               10  I-YEAR                  PIC 9999.
-               10  I-MONTH                 PIC 99.
-               10  I-DAY                   PIC 99.
-           05  I-BOAT-TYPE             PIC X.
-           05  I-ACCESSORY-PACKAGE     PIC 9.
-           05  I-PREP-DELIVER-COST     PIC 9(3).
+           COPY BOATREC.
 
        FD  BOATPRT1
            LABEL RECORD IS OMITTED
@@ -48,9 +90,58 @@
 
        01  PRTLINE                     PIC X(132).
 
+       FD  CBLCKPT
+           LABEL RECORD IS OMITTED
+           DATA RECORDS ARE CKPT-CTR-RECORD
+                             CKPT-STATE-RECORD
+                             CKPT-MONTH-RECORD
+                             CKPT-SALES-RECORD.
+
+       01  CKPT-CTR-RECORD.
+           05  CKPT-REC-TYPE               PIC X       VALUE 'C'.
+           05  CKPT-LAST-INPUT-CTR         PIC 9(6).
+           05  CKPT-C-SALECTR              PIC 9999.
+           05  CKPT-MJ-CTR                 PIC 9999.
+           05  CKPT-MJ-TOTAL-COST          PIC 9(10)V99.
+           05  CKPT-GT-TOTAL-COST          PIC 9(12)V99.
+           05  CKPT-BOAT-TYPE              PIC X(13).
+           05  CKPT-PCTR                   PIC 99.
+           05  CKPT-E-INPUT-COST-TOTAL     PIC 9(12)V99.
+           05  CKPT-STATE-COUNT            PIC 99.
+           05  CKPT-MONTH-COUNT            PIC 99.
+           05  CKPT-SALES-COUNT            PIC 99.
+           05  FILLER                      PIC X(28).
+
+       01  CKPT-STATE-RECORD.
+           05  CKPT-STATE-TAG               PIC X       VALUE 'S'.
+           05  CKPT-STS-STATE               PIC XX.
+           05  CKPT-STS-CTR                 PIC 9999.
+           05  CKPT-STS-TOTAL               PIC 9(12)V99.
+
+       01  CKPT-MONTH-RECORD.
+           05  CKPT-MONTH-TAG               PIC X       VALUE 'M'.
+           05  CKPT-MS-YEAR                 PIC 9999.
+           05  CKPT-MS-MONTH                PIC 99.
+           05  CKPT-MS-CTR                  PIC 9999.
+           05  CKPT-MS-TOTAL                PIC 9(12)V99.
+
+       01  CKPT-SALES-RECORD.
+           05  CKPT-SALES-TAG               PIC X       VALUE 'L'.
+           05  CKPT-SLS-ID                  PIC X(4).
+           05  CKPT-SLS-CTR                 PIC 9999.
+           05  CKPT-SLS-TOTAL               PIC 9(12)V99.
+
+       FD  BOATTYPE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BOAT-TYPE-REC
+           RECORD CONTAINS 22 CHARACTERS.
+
+           COPY BOATTYPE.
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05 C-SALECTR             PIC 9999    VALUE ZERO.
+           05 MJ-CTR                PIC 9999    VALUE ZERO.
            05 MORE-RECS             PIC XXX     VALUE 'YES'.
            05 PCTR                  PIC 99      VALUE ZERO.
            05 TOTAL-COST            PIC 9(7)V99 VALUE ZERO.
@@ -59,8 +150,203 @@
            05 BOAT-TYPE             PIC X(13) VALUE 'BOAT'.
            05 BOAT-COST             PIC 9(6)V99 VALUE ZERO.
            05 PREP-DELIVERY-COST    PIC 9(3) VALUE ZERO.
-         
-      
+           05 E-INPUT-CTR           PIC 9(6)    VALUE ZERO.
+           05 E-INPUT-COST-TOTAL    PIC 9(12)V99 VALUE ZERO.
+           05 PACKAGE-PRICE         PIC 9(4)    VALUE ZERO.
+
+       01  CKPT-WORK-AREA.
+           05  CKPT-STATUS              PIC XX      VALUE SPACES.
+           05  CKPT-SWITCH              PIC XXX     VALUE 'NO'.
+               88  RESTART-MODE             VALUE 'YES'.
+           05  CKPT-MORE                PIC XXX     VALUE 'YES'.
+           05  CKPT-INTERVAL            PIC 9(4)    VALUE 0500.
+           05  CKPT-COUNTER             PIC 9(4)    VALUE ZERO.
+           05  CKPT-SKIP-TARGET         PIC 9(6)    VALUE ZERO.
+           05  CKPT-SKIP-CTR            PIC 9(6)    VALUE ZERO.
+           05  CKPT-RESTORE-SUB         PIC 99      VALUE ZERO.
+           05  CKPT-MONTH-RESTORE-SUB   PIC 99      VALUE ZERO.
+           05  CKPT-SALES-RESTORE-SUB   PIC 99      VALUE ZERO.
+           05  CKPT-FOUND               PIC X       VALUE 'N'.
+
+       01  BOAT-TYPE-MASTER-TABLE.
+           05  BOAT-TYPE-MASTER-ENTRY     OCCURS 20 TIMES.
+               10  BTM-CODE                   PIC X.
+               10  BTM-DESCRIPTION            PIC X(13).
+               10  BTM-LIST-PRICE             PIC 9(6)V99.
+
+       01  BOAT-TYPE-MASTER-AREA.
+           05  BOAT-TYPE-MASTER-COUNT   PIC 99      VALUE ZERO.
+           05  BOAT-TYPE-MASTER-MAX     PIC 99      VALUE 20.
+           05  BTM-SEARCH-SUB           PIC 99      VALUE ZERO.
+           05  BTM-MORE                 PIC XXX     VALUE 'YES'.
+           05  BOATTYPE-STATUS          PIC XX      VALUE SPACES.
+           05  BTM-NOT-FOUND-DESC       PIC X(13)
+               VALUE 'UNKNOWN TYPE'.
+           05  BTM-LOOKUP-CODE          PIC X.
+           05  BTM-LOOKUP-DESC          PIC X(13).
+
+       01  PACKAGE-PRICE-TABLE.
+           05  PACKAGE-PRICE-LIST      PIC X(16) VALUE
+               '0000250018001200'.
+           05  FILLER REDEFINES PACKAGE-PRICE-LIST.
+               10  PACKAGE-PRICE-ENTRY     PIC 9(4) OCCURS 4 TIMES.
+
+       01  STATE-SUMMARY-TABLE.
+           05  STATE-SUMMARY-ENTRY         OCCURS 50 TIMES.
+               10  STS-STATE                   PIC XX.
+               10  STS-CTR                     PIC 9999.
+               10  STS-TOTAL                   PIC 9(12)V99.
+
+       01  STATE-WORK-AREA.
+           05  STATE-SUMMARY-COUNT     PIC 99      VALUE ZERO.
+           05  STATE-SEARCH-SUB        PIC 99      VALUE ZERO.
+           05  STATE-SORT-SUB1         PIC 99      VALUE ZERO.
+           05  STATE-SORT-SUB2         PIC 99      VALUE ZERO.
+           05  STATE-SORT-LIMIT        PIC 99      VALUE ZERO.
+           05  STATE-SWAP-STATE        PIC XX.
+           05  STATE-SWAP-CTR          PIC 9999.
+           05  STATE-SWAP-TOTAL        PIC 9(12)V99.
+
+       01  STATE-HEADING-ONE.
+           05  FILLER                  PIC X(40)
+               VALUE 'SALES SUMMARY BY STATE'.
+
+       01  STATE-HEADING-TWO.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(10)   VALUE 'STATE'.
+           05  FILLER                  PIC X(22)   VALUE 'NUMBER SOLD'.
+           05  FILLER                  PIC X(13)   VALUE 'TOTAL SALES'.
+
+       01  STATE-SUMMARY-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  O-STS-STATE             PIC XX.
+           05  FILLER                  PIC X(15)   VALUE SPACES.
+           05  O-STS-CTR               PIC Z,ZZ9.
+           05  FILLER                  PIC X(12)   VALUE SPACES.
+           05  O-STS-TOTAL             PIC $$$,$$$,$$$,$$$.99.
+
+       01  STATE-GRAND-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(23)
+               VALUE 'STATE SUMMARY TOTALS:'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  O-STS-GRAND-CTR         PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(12)   VALUE SPACES.
+           05  O-STS-GRAND-TOTAL       PIC $$$,$$$,$$$,$$$.99.
+
+       01  MONTH-SUMMARY-TABLE.
+           05  MONTH-SUMMARY-ENTRY         OCCURS 99 TIMES.
+               10  MS-YEAR                     PIC 9999.
+               10  MS-MONTH                    PIC 99.
+               10  MS-CTR                      PIC 9999.
+               10  MS-TOTAL                    PIC 9(12)V99.
+
+       01  MONTH-WORK-AREA.
+           05  MONTH-SUMMARY-COUNT     PIC 99      VALUE ZERO.
+           05  MONTH-SEARCH-SUB        PIC 99      VALUE ZERO.
+           05  MONTH-SORT-SUB1         PIC 99      VALUE ZERO.
+           05  MONTH-SORT-SUB2         PIC 99      VALUE ZERO.
+           05  MONTH-SORT-LIMIT        PIC 99      VALUE ZERO.
+           05  MONTH-SWAP-YEAR         PIC 9999.
+           05  MONTH-SWAP-MONTH        PIC 99.
+           05  MONTH-SWAP-CTR          PIC 9999.
+           05  MONTH-SWAP-TOTAL        PIC 9(12)V99.
+           05  MONTH-LINE-COST         PIC 9(7)V99 VALUE ZERO.
+           05  MONTH-QTR               PIC 9       VALUE ZERO.
+           05  GT-MONTH-CTR            PIC 9(6)    VALUE ZERO.
+           05  GT-MONTH-TOTAL          PIC 9(12)V99 VALUE ZERO.
+           05  MONTH-TABLE-MAX         PIC 99      VALUE 98.
+           05  MONTH-SKIP-SW           PIC X       VALUE 'N'.
+           05  MONTH-OVERFLOW-CTR      PIC 9(6)    VALUE ZERO.
+
+       01  MONTH-HEADING-ONE.
+           05  FILLER                  PIC X(40)
+               VALUE 'MONTHLY / QUARTERLY SALES TREND REPORT'.
+
+       01  MONTH-HEADING-TWO.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'YEAR'.
+           05  FILLER                  PIC X(8)    VALUE 'MONTH'.
+           05  FILLER                  PIC X(6)    VALUE 'QTR'.
+           05  FILLER                  PIC X(19)   VALUE 'NUMBER SOLD'.
+           05  FILLER                  PIC X(13)   VALUE 'TOTAL SALES'.
+
+       01  MONTH-SUMMARY-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  O-MS-YEAR               PIC 9999.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  O-MS-MONTH               PIC 99.
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  O-MS-QTR                PIC 9.
+           05  FILLER                  PIC X(15)   VALUE SPACES.
+           05  O-MS-CTR                PIC Z,ZZ9.
+           05  FILLER                  PIC X(9)    VALUE SPACES.
+           05  O-MS-TOTAL              PIC $$$,$$$,$$$,$$$.99.
+
+       01  MONTH-GRAND-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(23)
+               VALUE 'MONTH SUMMARY TOTALS:'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  O-MS-GRAND-CTR          PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(12)   VALUE SPACES.
+           05  O-MS-GRAND-TOTAL        PIC $$$,$$$,$$$,$$$.99.
+
+       01  SALES-SUMMARY-TABLE.
+           05  SALES-SUMMARY-ENTRY         OCCURS 99 TIMES.
+               10  SLS-ID                      PIC X(4).
+               10  SLS-CTR                     PIC 9999.
+               10  SLS-TOTAL                   PIC 9(12)V99.
+
+       01  SALES-WORK-AREA.
+           05  SALES-SUMMARY-COUNT     PIC 99      VALUE ZERO.
+           05  SALES-SEARCH-SUB        PIC 99      VALUE ZERO.
+           05  SALES-SORT-SUB1         PIC 99      VALUE ZERO.
+           05  SALES-SORT-SUB2         PIC 99      VALUE ZERO.
+           05  SALES-SORT-LIMIT        PIC 99      VALUE ZERO.
+           05  SALES-SWAP-ID           PIC X(4).
+           05  SALES-SWAP-CTR          PIC 9999.
+           05  SALES-SWAP-TOTAL        PIC 9(12)V99.
+           05  COMMISSION-RATE         PIC V99     VALUE .05.
+           05  SLS-COMMISSION          PIC 9(10)V99 VALUE ZERO.
+           05  GT-SALES-CTR            PIC 9(6)    VALUE ZERO.
+           05  GT-SALES-TOTAL          PIC 9(12)V99 VALUE ZERO.
+           05  SALES-TABLE-MAX         PIC 99      VALUE 98.
+           05  SALES-SKIP-SW           PIC X       VALUE 'N'.
+           05  SALES-OVERFLOW-CTR      PIC 9(6)    VALUE ZERO.
+           05  GT-SALES-COMMISSION     PIC 9(10)V99 VALUE ZERO.
+
+       01  SALES-HEADING-ONE.
+           05  FILLER                  PIC X(40)
+               VALUE 'SALESPERSON COMMISSION SUMMARY'.
+
+       01  SALES-HEADING-TWO.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(14)   VALUE 'SALESPERSON'.
+           05  FILLER                  PIC X(18)   VALUE 'NUMBER SOLD'.
+           05  FILLER                  PIC X(16)   VALUE 'TOTAL SALES'.
+           05  FILLER                  PIC X(13)   VALUE 'COMMISSION'.
+
+       01  SALES-SUMMARY-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  O-SLS-ID                PIC X(4).
+           05  FILLER                  PIC X(15)   VALUE SPACES.
+           05  O-SLS-CTR               PIC Z,ZZ9.
+           05  FILLER                  PIC X(9)    VALUE SPACES.
+           05  O-SLS-TOTAL             PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  O-SLS-COMMISSION        PIC $$,$$$,$$$,$$$.99.
+
+       01  SALES-GRAND-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(23)
+               VALUE 'COMMISSION GRAND TOTAL:'.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  O-SLS-GRAND-CTR         PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(9)    VALUE SPACES.
+           05  O-SLS-GRAND-TOTAL       PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  O-SLS-GRAND-COMMISSION  PIC $$,$$$,$$$,$$$.99.
 
        01  CURRENT-DATE-AND-TIME.
            05  I-DATE.
@@ -140,6 +426,47 @@
            05  FILLER                  PIC X(35)   VALUE SPACES.
            05  O-GT-TOTAL-COST         PIC $$$,$$$,$$$,$$$.99.
 
+       01  RECONCILE-LINE.
+           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(13)
+               VALUE 'RECORDS READ:'.
+           05  O-RC-READ-CTR           PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(18)
+               VALUE 'RECORDS REPORTED:'.
+           05  O-RC-PROC-CTR           PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(15)
+               VALUE 'INPUT COST TOT:'.
+           05  O-RC-INPUT-COST         PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  FILLER                  PIC X(13)   VALUE 'GRAND TOTAL:'.
+           05  O-RC-GRAND-COST         PIC $$$,$$$,$$$,$$$.99.
+
+       01  RECONCILE-WARNING-LINE.
+           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(90)
+               VALUE '*** WARNING - INPUT RECORD COUNT OR DOLLAR TOTAL
+      -    ' DOES NOT RECONCILE TO REPORT TOTALS ***'.
+
+       01  MONTH-OVERFLOW-WARNING-LINE.
+           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE '*** WARNING - '.
+           05  O-MONTH-OVERFLOW-CTR    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(74)
+               VALUE ' YEAR/MONTH GROUP(S) EXCEEDED TABLE CAPACITY AND
+      -    ' WERE NOT SUMMARIZED ***'.
+
+       01  SALES-OVERFLOW-WARNING-LINE.
+           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE '*** WARNING - '.
+           05  O-SALES-OVERFLOW-CTR    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(69)
+               VALUE ' SALESPERSON(S) EXCEEDED TABLE CAPACITY AND WERE
+      -    ' NOT SUMMARIZED ***'.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -148,35 +475,282 @@
            PERFORM 3000-CLOSING.
            STOP RUN. 
        1000-INIT.
-           OPEN INPUT CBLBOAT.
-           OPEN OUTPUT BOATPRT1.
+           PERFORM 1050-LOAD-BOAT-TYPES.
+
+           SORT SORTWORK
+               ON ASCENDING KEY SR-BOAT-TYPE
+                                SR-YEAR SR-MONTH SR-DAY
+               USING CBLBOATV
+               GIVING CBLBOATS.
+
+           PERFORM 1100-CHECK-RESTART.
+
+           IF RESTART-MODE
+               OPEN EXTEND BOATPRT1
+           ELSE
+               OPEN OUTPUT BOATPRT1
+           END-IF.
+           OPEN INPUT CBLBOATS.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
-           PERFORM 9000-READ
-           PERFORM 9200-HDGS.
 
-           MOVE I-BOAT-TYPE TO BOAT-TYPE.
+           IF RESTART-MODE
+               MOVE ZERO TO CKPT-SKIP-CTR
+               PERFORM 1110-SKIP-RECORD
+                   VARYING CKPT-SKIP-CTR FROM 1 BY 1
+                   UNTIL CKPT-SKIP-CTR > CKPT-SKIP-TARGET
+           END-IF.
 
-       2000-MAINLINE.
+           PERFORM 9000-READ.
+           IF RESTART-MODE
                IF BOAT-TYPE NOT EQUAL TO I-BOAT-TYPE
                    PERFORM 9100-MAJORSUBTOTALS
+                   MOVE I-BOAT-TYPE TO BOAT-TYPE
+                   PERFORM 2160-PRINT-BOAT-HEADER
+               END-IF
+           ELSE
+               PERFORM 9200-HDGS
+               MOVE I-BOAT-TYPE TO BOAT-TYPE
+               PERFORM 2160-PRINT-BOAT-HEADER
+           END-IF.
+
+       1050-LOAD-BOAT-TYPES.
+           MOVE 'YES' TO BTM-MORE.
+           OPEN INPUT BOATTYPE.
+           IF BOATTYPE-STATUS NOT = '00'
+               DISPLAY '*** ERROR - BOATTYPE.DAT OPEN INPUT FAILED, '
+                   'STATUS = ' BOATTYPE-STATUS
+               MOVE 'NO' TO BTM-MORE
+           ELSE
+               PERFORM 1051-READ-BOAT-TYPE
+               PERFORM 1052-STORE-BOAT-TYPE
+                   UNTIL BTM-MORE = 'NO'
+               CLOSE BOATTYPE
+           END-IF.
+
+       1051-READ-BOAT-TYPE.
+           READ BOATTYPE
+               AT END MOVE 'NO' TO BTM-MORE.
+
+       1052-STORE-BOAT-TYPE.
+           IF BOAT-TYPE-MASTER-COUNT < BOAT-TYPE-MASTER-MAX
+               ADD 1 TO BOAT-TYPE-MASTER-COUNT
+               MOVE BT-CODE TO BTM-CODE (BOAT-TYPE-MASTER-COUNT)
+               MOVE BT-DESCRIPTION
+                   TO BTM-DESCRIPTION (BOAT-TYPE-MASTER-COUNT)
+               MOVE BT-LIST-PRICE
+                   TO BTM-LIST-PRICE (BOAT-TYPE-MASTER-COUNT)
+           ELSE
+               DISPLAY '*** WARNING - BOATTYPE.DAT HAS MORE THAN '
+                   'BOAT-TYPE-MASTER-MAX ENTRIES - ROW IGNORED'
+           END-IF.
+           PERFORM 1051-READ-BOAT-TYPE.
+
+       1100-CHECK-RESTART.
+           MOVE 'YES' TO CKPT-MORE.
+           MOVE 'N' TO CKPT-FOUND.
+           OPEN INPUT CBLCKPT.
+           IF CKPT-STATUS = '00'
+               PERFORM 1120-READ-CKPT-REC
+               PERFORM 1130-APPLY-CKPT-REC
+                   UNTIL CKPT-MORE = 'NO'
+               CLOSE CBLCKPT
+           END-IF.
+           IF CKPT-FOUND = 'Y'
+               SET RESTART-MODE TO TRUE
+           ELSE
+               MOVE 'NO' TO CKPT-SWITCH
+           END-IF.
+
+       1110-SKIP-RECORD.
+           READ CBLBOATS
+               AT END MOVE 'NO' TO MORE-RECS.
+
+       1120-READ-CKPT-REC.
+           READ CBLCKPT
+               AT END MOVE 'NO' TO CKPT-MORE.
+
+       1130-APPLY-CKPT-REC.
+           EVALUATE CKPT-REC-TYPE
+               WHEN 'C'
+                   MOVE 'Y' TO CKPT-FOUND
+                   MOVE CKPT-LAST-INPUT-CTR TO CKPT-SKIP-TARGET
+                   MOVE CKPT-LAST-INPUT-CTR TO E-INPUT-CTR
+                   MOVE CKPT-C-SALECTR TO C-SALECTR
+                   MOVE CKPT-MJ-CTR TO MJ-CTR
+                   MOVE CKPT-MJ-TOTAL-COST TO MJ-TOTAL-COST
+                   MOVE CKPT-GT-TOTAL-COST TO GT-TOTAL-COST
+                   MOVE CKPT-BOAT-TYPE TO BOAT-TYPE
+                   MOVE CKPT-PCTR TO PCTR
+                   MOVE CKPT-E-INPUT-COST-TOTAL TO E-INPUT-COST-TOTAL
+                   MOVE CKPT-STATE-COUNT TO STATE-SUMMARY-COUNT
+                   MOVE CKPT-MONTH-COUNT TO MONTH-SUMMARY-COUNT
+                   MOVE CKPT-SALES-COUNT TO SALES-SUMMARY-COUNT
+               WHEN 'S'
+                   ADD 1 TO CKPT-RESTORE-SUB
+                   MOVE CKPT-STS-STATE TO STS-STATE (CKPT-RESTORE-SUB)
+                   MOVE CKPT-STS-CTR TO STS-CTR (CKPT-RESTORE-SUB)
+                   MOVE CKPT-STS-TOTAL TO STS-TOTAL (CKPT-RESTORE-SUB)
+               WHEN 'M'
+                   ADD 1 TO CKPT-MONTH-RESTORE-SUB
+                   MOVE CKPT-MS-YEAR
+                       TO MS-YEAR (CKPT-MONTH-RESTORE-SUB)
+                   MOVE CKPT-MS-MONTH
+                       TO MS-MONTH (CKPT-MONTH-RESTORE-SUB)
+                   MOVE CKPT-MS-CTR
+                       TO MS-CTR (CKPT-MONTH-RESTORE-SUB)
+                   MOVE CKPT-MS-TOTAL
+                       TO MS-TOTAL (CKPT-MONTH-RESTORE-SUB)
+               WHEN 'L'
+                   ADD 1 TO CKPT-SALES-RESTORE-SUB
+                   MOVE CKPT-SLS-ID
+                       TO SLS-ID (CKPT-SALES-RESTORE-SUB)
+                   MOVE CKPT-SLS-CTR
+                       TO SLS-CTR (CKPT-SALES-RESTORE-SUB)
+                   MOVE CKPT-SLS-TOTAL
+                       TO SLS-TOTAL (CKPT-SALES-RESTORE-SUB)
+           END-EVALUATE.
+           PERFORM 1120-READ-CKPT-REC.
+
+       2000-MAINLINE.
+           IF BOAT-TYPE NOT EQUAL TO I-BOAT-TYPE
+               PERFORM 9100-MAJORSUBTOTALS
+               MOVE I-BOAT-TYPE TO BOAT-TYPE
+               PERFORM 2160-PRINT-BOAT-HEADER
+           END-IF.
            PERFORM 2100-CALCS.
            PERFORM 2200-OUTPUT.
+           ADD 1 TO CKPT-COUNTER.
+           IF CKPT-COUNTER >= CKPT-INTERVAL
+               PERFORM 9700-WRITE-CHECKPOINT
+               MOVE ZERO TO CKPT-COUNTER
+           END-IF.
            PERFORM 9000-READ.
 
        2100-CALCS.
            MOVE I-BOAT-COST TO BOAT-COST.
            MOVE I-PREP-DELIVER-COST TO PREP-DELIVERY-COST.
-           COMPUTE TOTAL-COST = BOAT-COST + I-PREP-DELIVER-COST.
+           MOVE PACKAGE-PRICE-ENTRY (I-ACCESSORY-PACKAGE + 1)
+               TO PACKAGE-PRICE.
+           COMPUTE TOTAL-COST =
+               BOAT-COST + I-PREP-DELIVER-COST + PACKAGE-PRICE.
            COMPUTE C-SALECTR = 1 + C-SALECTR.
+           ADD 1 TO MJ-CTR.
            ADD TOTAL-COST TO MJ-TOTAL-COST.
+           ADD TOTAL-COST TO GT-TOTAL-COST.
+           PERFORM 2150-ACCUM-STATE.
+           PERFORM 2170-ACCUM-MONTH.
+           PERFORM 2180-ACCUM-SALES.
+
+       2150-ACCUM-STATE.
+           MOVE ZERO TO STATE-SEARCH-SUB.
+           PERFORM 2151-FIND-STATE
+               VARYING STATE-SEARCH-SUB FROM 1 BY 1
+               UNTIL STATE-SEARCH-SUB > STATE-SUMMARY-COUNT
+                  OR I-STATE = STS-STATE (STATE-SEARCH-SUB).
+           IF STATE-SEARCH-SUB > STATE-SUMMARY-COUNT
+               ADD 1 TO STATE-SUMMARY-COUNT
+               MOVE STATE-SUMMARY-COUNT TO STATE-SEARCH-SUB
+               MOVE I-STATE TO STS-STATE (STATE-SEARCH-SUB)
+               MOVE ZERO TO STS-CTR (STATE-SEARCH-SUB)
+               MOVE ZERO TO STS-TOTAL (STATE-SEARCH-SUB)
+           END-IF.
+           ADD 1 TO STS-CTR (STATE-SEARCH-SUB).
+           ADD TOTAL-COST TO STS-TOTAL (STATE-SEARCH-SUB).
+
+       2151-FIND-STATE.
+      * SEARCH BODY LIVES IN THE PERFORM VARYING ABOVE.
+           CONTINUE.
+
+       2170-ACCUM-MONTH.
+           COMPUTE MONTH-LINE-COST = BOAT-COST + PREP-DELIVERY-COST.
+           MOVE ZERO TO MONTH-SEARCH-SUB.
+           MOVE 'N' TO MONTH-SKIP-SW.
+           PERFORM 2171-FIND-MONTH
+               VARYING MONTH-SEARCH-SUB FROM 1 BY 1
+               UNTIL MONTH-SEARCH-SUB > MONTH-SUMMARY-COUNT
+                  OR (I-YEAR = MS-YEAR (MONTH-SEARCH-SUB)
+                 AND I-MONTH = MS-MONTH (MONTH-SEARCH-SUB)).
+           IF MONTH-SEARCH-SUB > MONTH-SUMMARY-COUNT
+               IF MONTH-SUMMARY-COUNT < MONTH-TABLE-MAX
+                   ADD 1 TO MONTH-SUMMARY-COUNT
+                   MOVE MONTH-SUMMARY-COUNT TO MONTH-SEARCH-SUB
+                   MOVE I-YEAR TO MS-YEAR (MONTH-SEARCH-SUB)
+                   MOVE I-MONTH TO MS-MONTH (MONTH-SEARCH-SUB)
+                   MOVE ZERO TO MS-CTR (MONTH-SEARCH-SUB)
+                   MOVE ZERO TO MS-TOTAL (MONTH-SEARCH-SUB)
+               ELSE
+                   ADD 1 TO MONTH-OVERFLOW-CTR
+                   MOVE 'Y' TO MONTH-SKIP-SW
+               END-IF
+           END-IF.
+           IF MONTH-SKIP-SW = 'N'
+               ADD 1 TO MS-CTR (MONTH-SEARCH-SUB)
+               ADD MONTH-LINE-COST TO MS-TOTAL (MONTH-SEARCH-SUB)
+           END-IF.
+
+       2171-FIND-MONTH.
+      * SEARCH BODY LIVES IN THE PERFORM VARYING ABOVE.
+           CONTINUE.
+
+       2180-ACCUM-SALES.
+           MOVE ZERO TO SALES-SEARCH-SUB.
+           MOVE 'N' TO SALES-SKIP-SW.
+           PERFORM 2181-FIND-SALES
+               VARYING SALES-SEARCH-SUB FROM 1 BY 1
+               UNTIL SALES-SEARCH-SUB > SALES-SUMMARY-COUNT
+                  OR I-SALESPERSON-ID = SLS-ID (SALES-SEARCH-SUB).
+           IF SALES-SEARCH-SUB > SALES-SUMMARY-COUNT
+               IF SALES-SUMMARY-COUNT < SALES-TABLE-MAX
+                   ADD 1 TO SALES-SUMMARY-COUNT
+                   MOVE SALES-SUMMARY-COUNT TO SALES-SEARCH-SUB
+                   MOVE I-SALESPERSON-ID TO SLS-ID (SALES-SEARCH-SUB)
+                   MOVE ZERO TO SLS-CTR (SALES-SEARCH-SUB)
+                   MOVE ZERO TO SLS-TOTAL (SALES-SEARCH-SUB)
+               ELSE
+                   ADD 1 TO SALES-OVERFLOW-CTR
+                   MOVE 'Y' TO SALES-SKIP-SW
+               END-IF
+           END-IF.
+           IF SALES-SKIP-SW = 'N'
+               ADD 1 TO SLS-CTR (SALES-SEARCH-SUB)
+               ADD TOTAL-COST TO SLS-TOTAL (SALES-SEARCH-SUB)
+           END-IF.
+
+       2181-FIND-SALES.
+      * SEARCH BODY LIVES IN THE PERFORM VARYING ABOVE.
+           CONTINUE.
+
+       2160-PRINT-BOAT-HEADER.
+           MOVE I-BOAT-TYPE TO BTM-LOOKUP-CODE.
+           PERFORM 2190-FIND-BOAT-TYPE.
+           MOVE BTM-LOOKUP-DESC TO H-BOAT-TYPE.
+           WRITE PRTLINE FROM BOAT-LINE
+               AFTER ADVANCING 2 LINES.
+
+       2190-FIND-BOAT-TYPE.
+           MOVE ZERO TO BTM-SEARCH-SUB.
+           PERFORM 2191-SEARCH-BOAT-TYPE
+               VARYING BTM-SEARCH-SUB FROM 1 BY 1
+               UNTIL BTM-SEARCH-SUB > BOAT-TYPE-MASTER-COUNT
+                  OR BTM-LOOKUP-CODE = BTM-CODE (BTM-SEARCH-SUB).
+           IF BTM-SEARCH-SUB > BOAT-TYPE-MASTER-COUNT
+               MOVE BTM-NOT-FOUND-DESC TO BTM-LOOKUP-DESC
+           ELSE
+               MOVE BTM-DESCRIPTION (BTM-SEARCH-SUB) TO BTM-LOOKUP-DESC
+           END-IF.
+
+       2191-SEARCH-BOAT-TYPE.
+      * SEARCH BODY LIVES IN THE PERFORM VARYING ABOVE.
+           CONTINUE.
+
        2200-OUTPUT.
            MOVE I-LAST-NAME TO O-LAST-NAME.
            MOVE I-STATE TO O-STATE.
-           MOVE I-BOAT-TYPE TO  O-BOAT-COST.     
+           MOVE BOAT-COST TO O-BOAT-COST.
            MOVE I-DAY TO  O-DATE .
            MOVE I-MONTH TO O-DATEM.      
            MOVE I-YEAR TO O-DATEY.       
@@ -190,6 +764,8 @@
                    MOVE 'SKI PACKAGE' TO O-ACCESSORY-PACKAGE
                WHEN '3'
                    MOVE 'FISHING PACKAGE' TO O-ACCESSORY-PACKAGE
+               WHEN OTHER
+                   MOVE SPACES TO O-ACCESSORY-PACKAGE
            END-EVALUATE.
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 1 LINE
@@ -197,55 +773,372 @@
                        PERFORM 9200-HDGS.
 
        3000-CLOSING.
-           PERFORM 9300-GRANDTOTALS. 
+           PERFORM 9300-GRANDTOTALS.
            PERFORM 9100-MAJORSUBTOTALS.
            WRITE PRTLINE FROM GRAND-TOTAL-LINE
                AFTER ADVANCING 2 LINES.
+           PERFORM 9400-RECONCILE.
+           PERFORM 9500-STATE-SUMMARY.
+           PERFORM 9600-MONTH-SUMMARY.
+           PERFORM 9800-COMMISSION-SUMMARY.
+           PERFORM 9730-CLEAR-CHECKPOINT.
 
-           CLOSE CBLBOAT
+           CLOSE CBLBOATS
                  BOATPRT1.
 
        9000-READ.
-           READ CBLBOAT
+           READ CBLBOATS
                AT END
                    MOVE 'NO' TO MORE-RECS.
+           IF MORE-RECS NOT = 'NO'
+               ADD 1 TO E-INPUT-CTR
+               COMPUTE E-INPUT-COST-TOTAL = E-INPUT-COST-TOTAL +
+                   I-BOAT-COST + I-PREP-DELIVER-COST +
+                   PACKAGE-PRICE-ENTRY (I-ACCESSORY-PACKAGE + 1)
+           END-IF.
 
        9100-MAJORSUBTOTALS.
-           MOVE H-BOAT-TYPE TO O-MJ-BOAT-TYPE.
            MOVE MJ-TOTAL-COST TO O-MJ-TOTAL-COST.
-           MOVE C-SALECTR TO O-MJ-CTR. 
-           EVALUATE I-BOAT-TYPE 
-               WHEN 'B' 
-                   MOVE 'BASS BOAT' TO O-MJ-BOAT-TYPE
-               WHEN 'P'
-			       MOVE 'PONTOON BOAT' TO O-MJ-BOAT-TYPE
-		       WHEN 'S' 
-			       MOVE 'SKI BOAT' TO O-MJ-BOAT-TYPE
-		       WHEN 'J'
-			       MOVE 'JOHN BOAT' TO O-MJ-BOAT-TYPE
-		       WHEN 'C'
-			       MOVE 'CANOE' TO O-MJ-BOAT-TYPE
-		       WHEN 'R'
-			       MOVE 'CABIN CRUISER' TO O-MJ-BOAT-TYPE
-           END-EVALUATE. 
+           MOVE MJ-CTR TO O-MJ-CTR.
+           MOVE BOAT-TYPE (1:1) TO BTM-LOOKUP-CODE.
+           PERFORM 2190-FIND-BOAT-TYPE.
+           MOVE BTM-LOOKUP-DESC TO O-MJ-BOAT-TYPE.
            WRITE PRTLINE FROM MAJOR-SUBTOTAL-LINE
                AFTER ADVANCING 1 LINE.
-       
+           MOVE ZERO TO MJ-TOTAL-COST.
+           MOVE ZERO TO MJ-CTR.
+
+       9300-GRANDTOTALS.
+           MOVE C-SALECTR TO O-GT-SALECTR.
+           MOVE GT-TOTAL-COST TO O-GT-TOTAL-COST.
+
+       9400-RECONCILE.
+           MOVE E-INPUT-CTR TO O-RC-READ-CTR.
+           MOVE C-SALECTR TO O-RC-PROC-CTR.
+           MOVE E-INPUT-COST-TOTAL TO O-RC-INPUT-COST.
+           MOVE GT-TOTAL-COST TO O-RC-GRAND-COST.
+           WRITE PRTLINE FROM RECONCILE-LINE
+               AFTER ADVANCING 2 LINES.
+           IF E-INPUT-CTR NOT = C-SALECTR
+                   OR E-INPUT-COST-TOTAL NOT = GT-TOTAL-COST
+               WRITE PRTLINE FROM RECONCILE-WARNING-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
 
-       9300-GRANDTOTALS. 
-           MOVE O-MJ-CTR TO O-GT-SALECTR.
-           MOVE O-MJ-TOTAL-COST TO O-GT-TOTAL-COST.
-           WRITE PRTLINE FROM MAJOR-SUBTOTAL-LINE
-               AFTER ADVANCING 1 LINE. 
        9200-HDGS.
-           ADD 1 TO PCTR.
-           MOVE PCTR TO O-PCTR.
-           WRITE PRTLINE FROM COMPANY-TITLE
-               AFTER ADVANCING PAGE.
+           PERFORM 9210-PRINT-BANNER.
            WRITE PRTLINE FROM COLUMN-HEADING-ONE
                AFTER ADVANCING 1 LINE.
            WRITE PRTLINE FROM COLUMN-HEADING-TWO
                AFTER ADVANCING 1 LINE.
            WRITE PRTLINE FROM MAJOR-SUBTOTAL-LINE
-               AFTER ADVANCING 1 LINE. 
-           END PROGRAM CBLGWW02.    
\ No newline at end of file
+               AFTER ADVANCING 1 LINE.
+
+       9210-PRINT-BANNER.
+           ADD 1 TO PCTR.
+           MOVE PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+
+       9500-STATE-SUMMARY.
+           PERFORM 9510-SORT-STATE-TABLE.
+           PERFORM 9210-PRINT-BANNER.
+           WRITE PRTLINE FROM STATE-HEADING-ONE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM STATE-HEADING-TWO
+               AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO STATE-SEARCH-SUB.
+           PERFORM 9520-PRINT-STATE-LINE
+               VARYING STATE-SEARCH-SUB FROM 1 BY 1
+               UNTIL STATE-SEARCH-SUB > STATE-SUMMARY-COUNT.
+           MOVE C-SALECTR TO O-STS-GRAND-CTR.
+           MOVE GT-TOTAL-COST TO O-STS-GRAND-TOTAL.
+           WRITE PRTLINE FROM STATE-GRAND-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9510-SORT-STATE-TABLE.
+           MOVE 1 TO STATE-SORT-SUB1.
+           PERFORM 9511-SORT-OUTER
+               VARYING STATE-SORT-SUB1 FROM 1 BY 1
+               UNTIL STATE-SORT-SUB1 > STATE-SUMMARY-COUNT.
+
+       9511-SORT-OUTER.
+           COMPUTE STATE-SORT-LIMIT =
+               STATE-SUMMARY-COUNT - STATE-SORT-SUB1.
+           PERFORM 9512-SORT-INNER
+               VARYING STATE-SORT-SUB2 FROM 1 BY 1
+               UNTIL STATE-SORT-SUB2 > STATE-SORT-LIMIT.
+
+       9512-SORT-INNER.
+           IF STS-STATE (STATE-SORT-SUB2) >
+                       STS-STATE (STATE-SORT-SUB2 + 1)
+               MOVE STS-STATE (STATE-SORT-SUB2)  TO STATE-SWAP-STATE
+               MOVE STS-CTR   (STATE-SORT-SUB2)  TO STATE-SWAP-CTR
+               MOVE STS-TOTAL (STATE-SORT-SUB2)  TO STATE-SWAP-TOTAL
+               MOVE STS-STATE (STATE-SORT-SUB2 + 1)
+                   TO STS-STATE (STATE-SORT-SUB2)
+               MOVE STS-CTR (STATE-SORT-SUB2 + 1)
+                   TO STS-CTR (STATE-SORT-SUB2)
+               MOVE STS-TOTAL (STATE-SORT-SUB2 + 1)
+                   TO STS-TOTAL (STATE-SORT-SUB2)
+               MOVE STATE-SWAP-STATE
+                   TO STS-STATE (STATE-SORT-SUB2 + 1)
+               MOVE STATE-SWAP-CTR
+                   TO STS-CTR (STATE-SORT-SUB2 + 1)
+               MOVE STATE-SWAP-TOTAL
+                   TO STS-TOTAL (STATE-SORT-SUB2 + 1)
+           END-IF.
+
+       9520-PRINT-STATE-LINE.
+           MOVE STS-STATE (STATE-SEARCH-SUB) TO O-STS-STATE.
+           MOVE STS-CTR (STATE-SEARCH-SUB)   TO O-STS-CTR.
+           MOVE STS-TOTAL (STATE-SEARCH-SUB) TO O-STS-TOTAL.
+           WRITE PRTLINE FROM STATE-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9530-STATE-EOP-HDGS.
+
+       9530-STATE-EOP-HDGS.
+           PERFORM 9210-PRINT-BANNER.
+           WRITE PRTLINE FROM STATE-HEADING-ONE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM STATE-HEADING-TWO
+               AFTER ADVANCING 2 LINES.
+
+       9600-MONTH-SUMMARY.
+           PERFORM 9610-SORT-MONTH-TABLE.
+           PERFORM 9210-PRINT-BANNER.
+           WRITE PRTLINE FROM MONTH-HEADING-ONE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM MONTH-HEADING-TWO
+               AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO GT-MONTH-CTR.
+           MOVE ZERO TO GT-MONTH-TOTAL.
+           MOVE ZERO TO MONTH-SEARCH-SUB.
+           PERFORM 9620-PRINT-MONTH-LINE
+               VARYING MONTH-SEARCH-SUB FROM 1 BY 1
+               UNTIL MONTH-SEARCH-SUB > MONTH-SUMMARY-COUNT.
+           MOVE GT-MONTH-CTR TO O-MS-GRAND-CTR.
+           MOVE GT-MONTH-TOTAL TO O-MS-GRAND-TOTAL.
+           WRITE PRTLINE FROM MONTH-GRAND-LINE
+               AFTER ADVANCING 2 LINES.
+           IF MONTH-OVERFLOW-CTR > ZERO
+               MOVE MONTH-OVERFLOW-CTR TO O-MONTH-OVERFLOW-CTR
+               WRITE PRTLINE FROM MONTH-OVERFLOW-WARNING-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       9610-SORT-MONTH-TABLE.
+           MOVE 1 TO MONTH-SORT-SUB1.
+           PERFORM 9611-SORT-OUTER
+               VARYING MONTH-SORT-SUB1 FROM 1 BY 1
+               UNTIL MONTH-SORT-SUB1 > MONTH-SUMMARY-COUNT.
+
+       9611-SORT-OUTER.
+           COMPUTE MONTH-SORT-LIMIT =
+               MONTH-SUMMARY-COUNT - MONTH-SORT-SUB1.
+           PERFORM 9612-SORT-INNER
+               VARYING MONTH-SORT-SUB2 FROM 1 BY 1
+               UNTIL MONTH-SORT-SUB2 > MONTH-SORT-LIMIT.
+
+       9612-SORT-INNER.
+           IF MS-YEAR (MONTH-SORT-SUB2) > MS-YEAR (MONTH-SORT-SUB2 + 1)
+               OR (MS-YEAR (MONTH-SORT-SUB2) =
+                       MS-YEAR (MONTH-SORT-SUB2 + 1)
+               AND MS-MONTH (MONTH-SORT-SUB2) >
+                       MS-MONTH (MONTH-SORT-SUB2 + 1))
+               MOVE MS-YEAR (MONTH-SORT-SUB2)  TO MONTH-SWAP-YEAR
+               MOVE MS-MONTH (MONTH-SORT-SUB2) TO MONTH-SWAP-MONTH
+               MOVE MS-CTR (MONTH-SORT-SUB2)   TO MONTH-SWAP-CTR
+               MOVE MS-TOTAL (MONTH-SORT-SUB2) TO MONTH-SWAP-TOTAL
+               MOVE MS-YEAR (MONTH-SORT-SUB2 + 1)
+                   TO MS-YEAR (MONTH-SORT-SUB2)
+               MOVE MS-MONTH (MONTH-SORT-SUB2 + 1)
+                   TO MS-MONTH (MONTH-SORT-SUB2)
+               MOVE MS-CTR (MONTH-SORT-SUB2 + 1)
+                   TO MS-CTR (MONTH-SORT-SUB2)
+               MOVE MS-TOTAL (MONTH-SORT-SUB2 + 1)
+                   TO MS-TOTAL (MONTH-SORT-SUB2)
+               MOVE MONTH-SWAP-YEAR
+                   TO MS-YEAR (MONTH-SORT-SUB2 + 1)
+               MOVE MONTH-SWAP-MONTH
+                   TO MS-MONTH (MONTH-SORT-SUB2 + 1)
+               MOVE MONTH-SWAP-CTR
+                   TO MS-CTR (MONTH-SORT-SUB2 + 1)
+               MOVE MONTH-SWAP-TOTAL
+                   TO MS-TOTAL (MONTH-SORT-SUB2 + 1)
+           END-IF.
+
+       9620-PRINT-MONTH-LINE.
+           COMPUTE MONTH-QTR =
+               ((MS-MONTH (MONTH-SEARCH-SUB) - 1) / 3) + 1.
+           MOVE MS-YEAR (MONTH-SEARCH-SUB)  TO O-MS-YEAR.
+           MOVE MS-MONTH (MONTH-SEARCH-SUB) TO O-MS-MONTH.
+           MOVE MONTH-QTR                   TO O-MS-QTR.
+           MOVE MS-CTR (MONTH-SEARCH-SUB)   TO O-MS-CTR.
+           MOVE MS-TOTAL (MONTH-SEARCH-SUB) TO O-MS-TOTAL.
+           WRITE PRTLINE FROM MONTH-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9630-MONTH-EOP-HDGS.
+           ADD MS-CTR (MONTH-SEARCH-SUB) TO GT-MONTH-CTR.
+           ADD MS-TOTAL (MONTH-SEARCH-SUB) TO GT-MONTH-TOTAL.
+
+       9630-MONTH-EOP-HDGS.
+           PERFORM 9210-PRINT-BANNER.
+           WRITE PRTLINE FROM MONTH-HEADING-ONE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM MONTH-HEADING-TWO
+               AFTER ADVANCING 2 LINES.
+
+       9700-WRITE-CHECKPOINT.
+           OPEN OUTPUT CBLCKPT.
+           IF CKPT-STATUS NOT = '00'
+               DISPLAY '*** WARNING - CBLCKPT OPEN OUTPUT FAILED, '
+                   'STATUS = ' CKPT-STATUS ' - CHECKPOINT NOT WRITTEN'
+           END-IF.
+           MOVE 'C' TO CKPT-REC-TYPE.
+           MOVE E-INPUT-CTR TO CKPT-LAST-INPUT-CTR.
+           MOVE C-SALECTR TO CKPT-C-SALECTR.
+           MOVE MJ-CTR TO CKPT-MJ-CTR.
+           MOVE MJ-TOTAL-COST TO CKPT-MJ-TOTAL-COST.
+           MOVE GT-TOTAL-COST TO CKPT-GT-TOTAL-COST.
+           MOVE BOAT-TYPE TO CKPT-BOAT-TYPE.
+           MOVE PCTR TO CKPT-PCTR.
+           MOVE E-INPUT-COST-TOTAL TO CKPT-E-INPUT-COST-TOTAL.
+           MOVE STATE-SUMMARY-COUNT TO CKPT-STATE-COUNT.
+           MOVE MONTH-SUMMARY-COUNT TO CKPT-MONTH-COUNT.
+           MOVE SALES-SUMMARY-COUNT TO CKPT-SALES-COUNT.
+           WRITE CKPT-CTR-RECORD.
+           MOVE ZERO TO CKPT-RESTORE-SUB.
+           PERFORM 9710-WRITE-STATE-CKPT
+               VARYING CKPT-RESTORE-SUB FROM 1 BY 1
+               UNTIL CKPT-RESTORE-SUB > STATE-SUMMARY-COUNT.
+           MOVE ZERO TO CKPT-MONTH-RESTORE-SUB.
+           PERFORM 9720-WRITE-MONTH-CKPT
+               VARYING CKPT-MONTH-RESTORE-SUB FROM 1 BY 1
+               UNTIL CKPT-MONTH-RESTORE-SUB > MONTH-SUMMARY-COUNT.
+           MOVE ZERO TO CKPT-SALES-RESTORE-SUB.
+           PERFORM 9740-WRITE-SALES-CKPT
+               VARYING CKPT-SALES-RESTORE-SUB FROM 1 BY 1
+               UNTIL CKPT-SALES-RESTORE-SUB > SALES-SUMMARY-COUNT.
+           CLOSE CBLCKPT.
+           IF CKPT-STATUS NOT = '00'
+               DISPLAY '*** WARNING - CBLCKPT CLOSE FAILED, STATUS = '
+                   CKPT-STATUS ' - CHECKPOINT MAY BE INCOMPLETE'
+           END-IF.
+
+       9710-WRITE-STATE-CKPT.
+           MOVE 'S' TO CKPT-STATE-TAG.
+           MOVE STS-STATE (CKPT-RESTORE-SUB) TO CKPT-STS-STATE.
+           MOVE STS-CTR (CKPT-RESTORE-SUB) TO CKPT-STS-CTR.
+           MOVE STS-TOTAL (CKPT-RESTORE-SUB) TO CKPT-STS-TOTAL.
+           WRITE CKPT-STATE-RECORD.
+
+       9720-WRITE-MONTH-CKPT.
+           MOVE 'M' TO CKPT-MONTH-TAG.
+           MOVE MS-YEAR (CKPT-MONTH-RESTORE-SUB) TO CKPT-MS-YEAR.
+           MOVE MS-MONTH (CKPT-MONTH-RESTORE-SUB) TO CKPT-MS-MONTH.
+           MOVE MS-CTR (CKPT-MONTH-RESTORE-SUB) TO CKPT-MS-CTR.
+           MOVE MS-TOTAL (CKPT-MONTH-RESTORE-SUB) TO CKPT-MS-TOTAL.
+           WRITE CKPT-MONTH-RECORD.
+
+       9740-WRITE-SALES-CKPT.
+           MOVE 'L' TO CKPT-SALES-TAG.
+           MOVE SLS-ID (CKPT-SALES-RESTORE-SUB) TO CKPT-SLS-ID.
+           MOVE SLS-CTR (CKPT-SALES-RESTORE-SUB) TO CKPT-SLS-CTR.
+           MOVE SLS-TOTAL (CKPT-SALES-RESTORE-SUB) TO CKPT-SLS-TOTAL.
+           WRITE CKPT-SALES-RECORD.
+
+       9730-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CBLCKPT.
+           IF CKPT-STATUS NOT = '00'
+               DISPLAY '*** WARNING - CBLCKPT OPEN OUTPUT FAILED, '
+                   'STATUS = ' CKPT-STATUS ' - CHECKPOINT NOT CLEARED'
+           END-IF.
+           CLOSE CBLCKPT.
+           IF CKPT-STATUS NOT = '00'
+               DISPLAY '*** WARNING - CBLCKPT CLOSE FAILED, STATUS = '
+                   CKPT-STATUS ' - CHECKPOINT MAY NOT BE CLEARED'
+           END-IF.
+
+       9800-COMMISSION-SUMMARY.
+           PERFORM 9810-SORT-SALES-TABLE.
+           PERFORM 9210-PRINT-BANNER.
+           WRITE PRTLINE FROM SALES-HEADING-ONE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM SALES-HEADING-TWO
+               AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO GT-SALES-CTR.
+           MOVE ZERO TO GT-SALES-TOTAL.
+           MOVE ZERO TO GT-SALES-COMMISSION.
+           MOVE ZERO TO SALES-SEARCH-SUB.
+           PERFORM 9820-PRINT-SALES-LINE
+               VARYING SALES-SEARCH-SUB FROM 1 BY 1
+               UNTIL SALES-SEARCH-SUB > SALES-SUMMARY-COUNT.
+           MOVE GT-SALES-CTR TO O-SLS-GRAND-CTR.
+           MOVE GT-SALES-TOTAL TO O-SLS-GRAND-TOTAL.
+           MOVE GT-SALES-COMMISSION TO O-SLS-GRAND-COMMISSION.
+           WRITE PRTLINE FROM SALES-GRAND-LINE
+               AFTER ADVANCING 2 LINES.
+           IF SALES-OVERFLOW-CTR > ZERO
+               MOVE SALES-OVERFLOW-CTR TO O-SALES-OVERFLOW-CTR
+               WRITE PRTLINE FROM SALES-OVERFLOW-WARNING-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       9810-SORT-SALES-TABLE.
+           MOVE 1 TO SALES-SORT-SUB1.
+           PERFORM 9811-SORT-OUTER
+               VARYING SALES-SORT-SUB1 FROM 1 BY 1
+               UNTIL SALES-SORT-SUB1 > SALES-SUMMARY-COUNT.
+
+       9811-SORT-OUTER.
+           COMPUTE SALES-SORT-LIMIT =
+               SALES-SUMMARY-COUNT - SALES-SORT-SUB1.
+           PERFORM 9812-SORT-INNER
+               VARYING SALES-SORT-SUB2 FROM 1 BY 1
+               UNTIL SALES-SORT-SUB2 > SALES-SORT-LIMIT.
+
+       9812-SORT-INNER.
+           IF SLS-ID (SALES-SORT-SUB2) > SLS-ID (SALES-SORT-SUB2 + 1)
+               MOVE SLS-ID (SALES-SORT-SUB2)    TO SALES-SWAP-ID
+               MOVE SLS-CTR (SALES-SORT-SUB2)   TO SALES-SWAP-CTR
+               MOVE SLS-TOTAL (SALES-SORT-SUB2) TO SALES-SWAP-TOTAL
+               MOVE SLS-ID (SALES-SORT-SUB2 + 1)
+                   TO SLS-ID (SALES-SORT-SUB2)
+               MOVE SLS-CTR (SALES-SORT-SUB2 + 1)
+                   TO SLS-CTR (SALES-SORT-SUB2)
+               MOVE SLS-TOTAL (SALES-SORT-SUB2 + 1)
+                   TO SLS-TOTAL (SALES-SORT-SUB2)
+               MOVE SALES-SWAP-ID
+                   TO SLS-ID (SALES-SORT-SUB2 + 1)
+               MOVE SALES-SWAP-CTR
+                   TO SLS-CTR (SALES-SORT-SUB2 + 1)
+               MOVE SALES-SWAP-TOTAL
+                   TO SLS-TOTAL (SALES-SORT-SUB2 + 1)
+           END-IF.
+
+       9820-PRINT-SALES-LINE.
+           COMPUTE SLS-COMMISSION ROUNDED =
+               SLS-TOTAL (SALES-SEARCH-SUB) * COMMISSION-RATE.
+           MOVE SLS-ID (SALES-SEARCH-SUB)    TO O-SLS-ID.
+           MOVE SLS-CTR (SALES-SEARCH-SUB)   TO O-SLS-CTR.
+           MOVE SLS-TOTAL (SALES-SEARCH-SUB) TO O-SLS-TOTAL.
+           MOVE SLS-COMMISSION               TO O-SLS-COMMISSION.
+           WRITE PRTLINE FROM SALES-SUMMARY-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9830-SALES-EOP-HDGS.
+           ADD SLS-CTR (SALES-SEARCH-SUB) TO GT-SALES-CTR.
+           ADD SLS-TOTAL (SALES-SEARCH-SUB) TO GT-SALES-TOTAL.
+           ADD SLS-COMMISSION TO GT-SALES-COMMISSION.
+
+       9830-SALES-EOP-HDGS.
+           PERFORM 9210-PRINT-BANNER.
+           WRITE PRTLINE FROM SALES-HEADING-ONE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM SALES-HEADING-TWO
+               AFTER ADVANCING 2 LINES.
+
+           END PROGRAM CBLGWW02.
\ No newline at end of file
