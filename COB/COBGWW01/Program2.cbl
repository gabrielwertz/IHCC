@@ -1,37 +1,387 @@
-       identification division.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.     COBGWW01.
        DATE-WRITTEN.   12/09/19.
        AUTHOR.         GABRIEL WERTZ.
        DATE-COMPILED.
-      ****************************************
-      * THIS PROGRAM READS  *
-      * A .            *
-      ****************************************
+      ******************************************************************
+      * THIS PROGRAM EDITS THE RAW CBLBOAT.DAT EXTRACT BEFORE CBLGWW02
+      * EVER SEES IT.  EACH I-REC IS CHECKED FOR A VALID STATE CODE, A
+      * VALID BOAT-TYPE CODE, A VALID ACCESSORY-PACKAGE CODE, AND A
+      * SANE PURCHASE DATE.  RECORDS THAT PASS ARE COPIED TO CBLBOATV
+      * FOR CBLGWW02 TO PICK UP; RECORDS THAT FAIL ARE LISTED WITH
+      * THEIR REJECT REASON ON BOATEDIT.PRT SO A BAD CODE CAN BE
+      * CAUGHT AND CORRECTED BEFORE IT EVER REACHES THE SUBTOTALS.
+      *
+      * MOD HISTORY
+      * 08/09/26  GW  BUILT OUT FROM EMPTY SHELL INTO A REAL EDIT PASS.
+      ******************************************************************
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT SOMETHING
-               ASSIGN TO 'C:\USERS\GABRIEL\SOURCE\REPOS\SOMETHING.DAT'
+           SELECT CBLBOAT
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\CBLBOAT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT 
-               ASSIGN TO 
-               ORGANIZATION IS 
+           SELECT CBLBOATV
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\CBLBOATV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BOATEDIT
+               ASSIGN TO 'C:\IHCC\COB\COBGWW01\BOATEDIT.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT BOATTYPE
+               ASSIGN TO 'C:\IHCC\COB\COBGWW02\BOATTYPE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOATTYPE-STATUS.
+
        DATA DIVISION.
-       FILE SECTION
+       FILE SECTION.
+
+       FD  CBLBOAT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 42 CHARACTERS.
+
+           COPY BOATREC.
+
+       FD  CBLBOATV
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS V-REC
+           RECORD CONTAINS 42 CHARACTERS.
+
+       01  V-REC                       PIC X(42).
+
+       FD  BOATEDIT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PRTLINE                     PIC X(132).
 
-       FD SOMETHING
+       FD  BOATTYPE
            LABEL RECORD IS STANDARD
-           DATA RECORD IS 
-           RECORD CONTAIN -- CHARACTERS.
-       01 --.
+           DATA RECORD IS BOAT-TYPE-REC
+           RECORD CONTAINS 22 CHARACTERS.
+
+           COPY BOATTYPE.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05 MORE-RECS             PIC XXX     VALUE 'YES'.
+           05 PCTR                  PIC 99      VALUE ZERO.
+           05 E-READ-CTR            PIC 9(6)    VALUE ZERO.
+           05 E-VALID-CTR           PIC 9(6)    VALUE ZERO.
+           05 E-REJECT-CTR          PIC 9(6)    VALUE ZERO.
+           05 E-VALID-SW            PIC X       VALUE 'Y'.
+               88 RECORD-IS-VALID       VALUE 'Y'.
+               88 RECORD-IS-INVALID     VALUE 'N'.
+           05 E-REASON              PIC X(80)   VALUE SPACES.
+           05 E-PRIOR-REASON        PIC X(80)   VALUE SPACES.
+
+       01  VALID-STATE-TABLE.
+           05  VALID-STATE-PART-1     PIC X(52) VALUE
+               'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT'.
+           05  VALID-STATE-PART-2     PIC X(48) VALUE
+               'NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWY'.
+       01  FILLER REDEFINES VALID-STATE-TABLE.
+           05  VALID-STATE-ENTRY          PIC XX OCCURS 50 TIMES.
+
+       01  STATE-SUB                  PIC 99      VALUE ZERO.
+
+       01  BOAT-TYPE-MASTER-TABLE.
+           05  BOAT-TYPE-MASTER-ENTRY     OCCURS 20 TIMES.
+               10  BTM-CODE                   PIC X.
+               10  BTM-DESCRIPTION            PIC X(13).
+               10  BTM-LIST-PRICE             PIC 9(6)V99.
+
+       01  BOAT-TYPE-MASTER-AREA.
+           05  BOAT-TYPE-MASTER-COUNT   PIC 99      VALUE ZERO.
+           05  BOAT-TYPE-MASTER-MAX     PIC 99      VALUE 20.
+           05  BTM-SEARCH-SUB           PIC 99      VALUE ZERO.
+           05  BTM-MORE                 PIC XXX     VALUE 'YES'.
+           05  BOATTYPE-STATUS          PIC XX      VALUE SPACES.
+
+       01  MAX-DAYS-TABLE.
+           05  MAX-DAYS-LIST
+               PIC X(24) VALUE '312831303130313130313031'.
+           05  FILLER REDEFINES MAX-DAYS-LIST.
+               10  MAX-DAYS-ENTRY      PIC 99 OCCURS 12 TIMES.
+
+       01  LEAP-YEAR-WORK.
+           05  LY-SWITCH                PIC X       VALUE 'N'.
+               88  IS-LEAP-YEAR             VALUE 'Y'.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY                PIC 9(4).
+               10  I-MM                PIC 99.
+               10  I-DD                PIC 99.
+           05  I-TIME                  PIC X(11).
+
+       01  COMPANY-TITLE.
+           05  FILLER          PIC X(6)    VALUE 'DATE:'.
+           05  O-MM            PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-DD            PIC 99.
+           05  FILLER          PIC X       VALUE '/'.
+           05  O-YY            PIC 9(4).
+           05  FILLER          PIC X(30)   VALUE SPACES.
+           05  FILLER          PIC X(48)
+               VALUE 'WERTZ''S BOATS INC. - INTAKE EDIT LISTING'.
+           05  FILLER          PIC X(30)   VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+
+       01  COLUMN-HEADING-ONE.
+           05  FILLER          PIC X(17)   VALUE 'LAST NAME'.
+           05  FILLER          PIC X(6)    VALUE 'STATE'.
+           05  FILLER          PIC X(6)    VALUE 'TYPE'.
+           05  FILLER          PIC X(4)    VALUE 'PKG'.
+           05  FILLER          PIC X(12)   VALUE 'PUR DATE'.
+           05  FILLER          PIC X(30)   VALUE 'REJECT REASON'.
+
+       01  EXCEPTION-LINE.
+           05  O-LAST-NAME             PIC X(17).
+           05  O-STATE                 PIC X(6).
+           05  O-BOAT-TYPE             PIC X(6).
+           05  O-PACKAGE               PIC X(4).
+           05  O-PUR-DATE              PIC X(12).
+           05  O-REASON                PIC X(80).
+
+       01  SUMMARY-LINE.
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'RECORDS READ:  '.
+           05  O-READ-CTR              PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE 'RECORDS VALID: '.
+           05  O-VALID-CTR             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(18)
+               VALUE 'RECORDS REJECTED:'.
+           05  O-REJECT-CTR            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           PERFORM 1050-LOAD-BOAT-TYPES.
+           OPEN INPUT CBLBOAT.
+           OPEN OUTPUT CBLBOATV.
+           OPEN OUTPUT BOATEDIT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+           PERFORM 9200-HDGS.
+           PERFORM 9000-READ.
+
+       1050-LOAD-BOAT-TYPES.
+           MOVE 'YES' TO BTM-MORE.
+           OPEN INPUT BOATTYPE.
+           IF BOATTYPE-STATUS NOT = '00'
+               DISPLAY '*** ERROR - BOATTYPE.DAT OPEN INPUT FAILED, '
+                   'STATUS = ' BOATTYPE-STATUS
+               MOVE 'NO' TO BTM-MORE
+           ELSE
+               PERFORM 1051-READ-BOAT-TYPE
+               PERFORM 1052-STORE-BOAT-TYPE
+                   UNTIL BTM-MORE = 'NO'
+               CLOSE BOATTYPE
+           END-IF.
+
+       1051-READ-BOAT-TYPE.
+           READ BOATTYPE
+               AT END
+                   MOVE 'NO' TO BTM-MORE.
+
+       1052-STORE-BOAT-TYPE.
+           IF BOAT-TYPE-MASTER-COUNT < BOAT-TYPE-MASTER-MAX
+               ADD 1 TO BOAT-TYPE-MASTER-COUNT
+               MOVE BT-CODE TO BTM-CODE (BOAT-TYPE-MASTER-COUNT)
+               MOVE BT-DESCRIPTION
+                   TO BTM-DESCRIPTION (BOAT-TYPE-MASTER-COUNT)
+               MOVE BT-LIST-PRICE
+                   TO BTM-LIST-PRICE (BOAT-TYPE-MASTER-COUNT)
+           ELSE
+               DISPLAY '*** WARNING - BOATTYPE.DAT HAS MORE THAN '
+                   'BOAT-TYPE-MASTER-MAX ENTRIES - ROW IGNORED'
+           END-IF.
+           PERFORM 1051-READ-BOAT-TYPE.
+
+       2000-MAINLINE.
+           PERFORM 2100-EDIT-RECORD.
+           IF RECORD-IS-VALID
+               PERFORM 2200-OUTPUT-VALID
+           ELSE
+               PERFORM 2300-OUTPUT-REJECT
+           END-IF.
+           PERFORM 9000-READ.
+
+       2100-EDIT-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO E-REASON.
+
+           PERFORM 2110-EDIT-STATE.
+           PERFORM 2120-EDIT-BOAT-TYPE.
+           PERFORM 2130-EDIT-ACCESSORY-PKG.
+           PERFORM 2140-EDIT-PURCHASE-DATE.
+
+       2110-EDIT-STATE.
+           MOVE ZERO TO STATE-SUB.
+           PERFORM 2111-SEARCH-STATE
+               VARYING STATE-SUB FROM 1 BY 1
+               UNTIL STATE-SUB > 50
+                  OR I-STATE = VALID-STATE-ENTRY (STATE-SUB).
+           IF STATE-SUB > 50
+               SET RECORD-IS-INVALID TO TRUE
+               STRING 'INVALID STATE CODE' DELIMITED BY SIZE
+                   INTO E-REASON
+           END-IF.
+
+       2111-SEARCH-STATE.
+      * SEARCH BODY LIVES IN THE PERFORM VARYING ABOVE.
+           CONTINUE.
+
+       2120-EDIT-BOAT-TYPE.
+           MOVE ZERO TO BTM-SEARCH-SUB.
+           PERFORM 2121-SEARCH-BOAT-TYPE
+               VARYING BTM-SEARCH-SUB FROM 1 BY 1
+               UNTIL BTM-SEARCH-SUB > BOAT-TYPE-MASTER-COUNT
+                  OR I-BOAT-TYPE = BTM-CODE (BTM-SEARCH-SUB).
+           IF BTM-SEARCH-SUB > BOAT-TYPE-MASTER-COUNT
+               SET RECORD-IS-INVALID TO TRUE
+               IF E-REASON = SPACES
+                   STRING 'INVALID BOAT TYPE' DELIMITED BY SIZE
+                       INTO E-REASON
+               ELSE
+                   MOVE E-REASON TO E-PRIOR-REASON
+                   STRING
+                       FUNCTION TRIM(E-PRIOR-REASON) DELIMITED BY SIZE
+                       ', INVALID BOAT TYPE' DELIMITED BY SIZE
+                       INTO E-REASON
+               END-IF
+           END-IF.
+
+       2121-SEARCH-BOAT-TYPE.
+      * SEARCH BODY LIVES IN THE PERFORM VARYING ABOVE.
+           CONTINUE.
+
+       2130-EDIT-ACCESSORY-PKG.
+           IF NOT VALID-ACCESSORY-PKG
+               SET RECORD-IS-INVALID TO TRUE
+               IF E-REASON = SPACES
+                   STRING 'INVALID ACCESSORY PKG' DELIMITED BY SIZE
+                       INTO E-REASON
+               ELSE
+                   MOVE E-REASON TO E-PRIOR-REASON
+                   STRING
+                       FUNCTION TRIM(E-PRIOR-REASON) DELIMITED BY SIZE
+                       ', INVALID PKG' DELIMITED BY SIZE
+                       INTO E-REASON
+               END-IF
+           END-IF.
+
+       2140-EDIT-PURCHASE-DATE.
+           IF I-YEAR < 1990 OR I-YEAR > 2099
+                   OR I-MONTH < 1 OR I-MONTH > 12
+               SET RECORD-IS-INVALID TO TRUE
+               IF E-REASON = SPACES
+                   STRING 'INVALID PURCHASE DATE' DELIMITED BY SIZE
+                       INTO E-REASON
+               ELSE
+                   MOVE E-REASON TO E-PRIOR-REASON
+                   STRING
+                       FUNCTION TRIM(E-PRIOR-REASON) DELIMITED BY SIZE
+                       ', INVALID DATE' DELIMITED BY SIZE
+                       INTO E-REASON
+               END-IF
+           ELSE
+               PERFORM 2141-CHECK-LEAP-YEAR
+               IF (I-DAY < 1 OR I-DAY > MAX-DAYS-ENTRY (I-MONTH))
+                       AND NOT (I-MONTH = 2 AND I-DAY = 29
+                                AND IS-LEAP-YEAR)
+                   SET RECORD-IS-INVALID TO TRUE
+                   IF E-REASON = SPACES
+                       STRING 'INVALID PURCHASE DATE' DELIMITED BY SIZE
+                           INTO E-REASON
+                   ELSE
+                       MOVE E-REASON TO E-PRIOR-REASON
+                       STRING
+                           FUNCTION TRIM(E-PRIOR-REASON)
+                               DELIMITED BY SIZE
+                           ', INVALID DATE' DELIMITED BY SIZE
+                           INTO E-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       2141-CHECK-LEAP-YEAR.
+           MOVE 'N' TO LY-SWITCH.
+           IF FUNCTION MOD (I-YEAR, 4) = 0
+                   AND (FUNCTION MOD (I-YEAR, 100) NOT = 0
+                        OR FUNCTION MOD (I-YEAR, 400) = 0)
+               MOVE 'Y' TO LY-SWITCH
+           END-IF.
+
+       2200-OUTPUT-VALID.
+           MOVE I-REC TO V-REC.
+           WRITE V-REC.
+           ADD 1 TO E-VALID-CTR.
+
+       2300-OUTPUT-REJECT.
+           MOVE I-LAST-NAME TO O-LAST-NAME.
+           MOVE I-STATE TO O-STATE.
+           MOVE I-BOAT-TYPE TO O-BOAT-TYPE.
+           MOVE I-ACCESSORY-PACKAGE TO O-PACKAGE.
+           MOVE I-MONTH TO O-PUR-DATE (1:2).
+           MOVE '/' TO O-PUR-DATE (3:1).
+           MOVE I-DAY TO O-PUR-DATE (4:2).
+           MOVE '/' TO O-PUR-DATE (6:1).
+           MOVE I-YEAR TO O-PUR-DATE (7:4).
+           MOVE E-REASON TO O-REASON.
+           WRITE PRTLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9200-HDGS.
+           ADD 1 TO E-REJECT-CTR.
+
+       3000-CLOSING.
+           MOVE E-READ-CTR TO O-READ-CTR.
+           MOVE E-VALID-CTR TO O-VALID-CTR.
+           MOVE E-REJECT-CTR TO O-REJECT-CTR.
+           WRITE PRTLINE FROM SUMMARY-LINE
+               AFTER ADVANCING 2 LINES.
+
+           CLOSE CBLBOAT
+                 CBLBOATV
+                 BOATEDIT.
 
-       working-storage section.
+       9000-READ.
+           READ CBLBOAT
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+           IF MORE-RECS NOT = 'NO'
+               ADD 1 TO E-READ-CTR
+           END-IF.
 
-       procedure division.
+       9200-HDGS.
+           ADD 1 TO PCTR.
+           MOVE PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COLUMN-HEADING-ONE
+               AFTER ADVANCING 1 LINE.
 
-           goback.
-           
-       end program COBGWW01.
\ No newline at end of file
+       END PROGRAM COBGWW01.
